@@ -11,6 +11,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RESPUESTA ASSIGN TO "G:\cobol\archivos\RESPUESTA.TXT".
+           SELECT VENTAS ASSIGN TO "G:\cobol\archivos\VENTAS.TXT"
+               FILE STATUS IS WS-VENTAS-STATUS.
+           SELECT CTLVENTA ASSIGN TO "G:\cobol\archivos\CTLVENTA.TXT"
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT EXCVENTA ASSIGN TO "G:\cobol\archivos\EXCVENTA.TXT"
+               FILE STATUS IS WS-EXC-STATUS.
+           COPY SELAUDIT.
+           COPY SELVTALOT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,7 +27,66 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REG-RESPUESTA             PIC X(50).
 
+       FD  VENTAS
+           RECORD CONTAINS 42 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDVENTA.
+
+       FD  CTLVENTA
+           RECORD CONTAINS 5 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDCTLVTA.
+
+       FD  EXCVENTA
+           RECORD CONTAINS 72 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDEXCVTA.
+
+       FD  AUDITLOG
+           RECORD CONTAINS 37 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDAUDIT.
+
+       FD  VTALOTE
+           RECORD CONTAINS 36 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDVTALOT.
+
        WORKING-STORAGE SECTION.
+       01  WS-VENTAS-STATUS          PIC X(02) VALUES SPACES.
+       01  WS-CTL-STATUS             PIC X(02) VALUES SPACES.
+       01  WS-EXC-STATUS             PIC X(02) VALUES SPACES.
+       01  WS-AUD-STATUS             PIC X(02) VALUES SPACES.
+       01  WS-VTL-STATUS             PIC X(02) VALUES SPACES.
+       01  WS-SW-MODO-LOTE           PIC X(01) VALUES "N".
+       01  WS-VTL-ARCHIVO            PIC X(29)
+                               VALUE "G:\cobol\archivos\VTALOTE.TXT".
+       01  WS-VTL-DEL-STATUS         PIC S9(9) COMP-5.
+
+       01  WS-REG-VENTAS.
+           COPY WSVENTA.
+
+       01  WS-REG-CTLVENTA.
+           COPY WSCTLVTA.
+
+       01  WS-REG-EXCVENTA.
+           COPY WSEXCVTA.
+
+       01  WS-REG-AUDITLOG.
+           COPY WSAUDIT.
+
+       01  WS-REG-VTALOTE.
+           COPY WSVTALOT.
+
+       01  WS-HORA-8                 PIC 9(08).
+
+       01  WS-NUMVENTA-MANUAL        PIC 9(05) VALUES ZERO.
+       01  WS-NUMVENTA-NUM           PIC 9(05) VALUES ZERO.
+       01  WS-PRECIO-NUM             PIC 9(06) VALUES ZERO.
+       01  WS-SW-ERROR               PIC X(01) VALUES SPACE.
+       01  WS-MOTIVO-RECHAZO         PIC X(30) VALUES SPACES.
+
+       01  WS-FECHA-8                PIC 9(06).
        01  WS-GUIONES.
            05 FILLER                 PIC X(01).
            05 FILLER                 PIC X(48)     VALUE ALL "-".
@@ -48,22 +115,149 @@
 
        PROCEDURE DIVISION.
        010-INICIO.
+           PERFORM 011-LEER-LOTE THRU 011-FIN.
+           PERFORM 015-ASIGNA-NUMVENTA THRU 015-FIN.
+           IF WS-SW-ERROR = "S"
+               DISPLAY "VENTA RECHAZADA - NUM DE VENTA DUPLICADO"
+               PERFORM 070-GRABAR-AUDITORIA THRU 070-FIN
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM 020-INGRESA-DATOS THRU 020-FIN.
+           PERFORM 018-VALIDA-DATOS THRU 018-FIN.
+           IF WS-SW-ERROR = "S"
+               DISPLAY "VENTA RECHAZADA - " WS-MOTIVO-RECHAZO
+               PERFORM 070-GRABAR-AUDITORIA THRU 070-FIN
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 017-ACTUALIZA-CONTROL THRU 017-FIN.
            PERFORM 030-MOSTRAR-DATOS THRU 030-FIN.
            PERFORM 040-ABRIR-ARCHIVOS THRU 040-FIN.
            PERFORM 050-IMPRIMIR-DATOS THRU 050-FIN.
+           PERFORM 060-GRABAR-VENTA THRU 060-FIN.
+           PERFORM 070-GRABAR-AUDITORIA THRU 070-FIN.
+           MOVE ZERO TO RETURN-CODE.
            GOBACK.
 
+       011-LEER-LOTE.
+           MOVE "N" TO WS-SW-MODO-LOTE.
+           OPEN INPUT VTALOTE.
+           IF WS-VTL-STATUS = "00"
+               READ VTALOTE INTO WS-REG-VTALOTE
+               IF WS-VTL-STATUS = "00"
+                   MOVE "S" TO WS-SW-MODO-LOTE
+               END-IF
+               CLOSE VTALOTE
+               IF WS-SW-MODO-LOTE = "S"
+                   CALL "CBL_DELETE_FILE" USING WS-VTL-ARCHIVO
+                       RETURNING WS-VTL-DEL-STATUS
+               END-IF
+           END-IF.
+       011-FIN. EXIT.
+
+       015-ASIGNA-NUMVENTA.
+           MOVE ZERO TO WS-CTL-ULTIMO-NUM.
+           OPEN INPUT CTLVENTA.
+           IF WS-CTL-STATUS = "00"
+               READ CTLVENTA INTO WS-REG-CTLVENTA
+               CLOSE CTLVENTA
+           END-IF.
+
+           COMPUTE WS-NUMVENTA-NUM = WS-CTL-ULTIMO-NUM + 1.
+
+           IF WS-SW-MODO-LOTE = "S"
+               MOVE WS-VTL-NUMVENTA TO WS-NUMVENTA-MANUAL
+           ELSE
+               MOVE WS-NUMVENTA-NUM TO WS-NUMVENTA
+               DISPLAY "NUM DE VENTA ASIGNADO: " WS-NUMVENTA
+               DISPLAY "INGRESE 0 PARA ACEPTAR U OTRO NUMERO PARA"
+                       " FORZAR:"
+               ACCEPT WS-NUMVENTA-MANUAL
+           END-IF.
+
+           IF WS-NUMVENTA-MANUAL NOT = ZERO
+               MOVE WS-NUMVENTA-MANUAL TO WS-NUMVENTA-NUM
+           END-IF.
+           PERFORM 016-VALIDA-DUPLICADO THRU 016-FIN.
+
+       015-FIN. EXIT.
+
+       016-VALIDA-DUPLICADO.
+           OPEN INPUT VENTAS.
+           IF WS-VENTAS-STATUS = "00"
+               PERFORM UNTIL WS-VENTAS-STATUS NOT = "00"
+                   READ VENTAS INTO WS-REG-VENTAS
+                   IF WS-VENTAS-STATUS = "00"
+                       AND WS-VTA-NUMVENTA = WS-NUMVENTA-NUM
+                           DISPLAY "NUM DE VENTA " WS-NUMVENTA-NUM
+                                   " YA EXISTE EN VENTAS.TXT"
+                           MOVE "S" TO WS-SW-ERROR
+                   END-IF
+               END-PERFORM
+               CLOSE VENTAS
+           END-IF.
+       016-FIN. EXIT.
+
+       017-ACTUALIZA-CONTROL.
+           IF WS-NUMVENTA-NUM > WS-CTL-ULTIMO-NUM
+               MOVE WS-NUMVENTA-NUM TO WS-CTL-ULTIMO-NUM
+           END-IF.
+           OPEN OUTPUT CTLVENTA.
+           WRITE REG-CTLVENTA FROM WS-REG-CTLVENTA.
+           CLOSE CTLVENTA.
+       017-FIN. EXIT.
+
+       018-VALIDA-DATOS.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+
+           IF WS-PRECIO-NUM NOT > ZERO
+               MOVE "PRECIO NO POSITIVO" TO WS-MOTIVO-RECHAZO
+               MOVE "S" TO WS-SW-ERROR
+           END-IF.
+
+           IF WS-NUMVENTA-NUM NOT NUMERIC OR WS-NUMVENTA-NUM NOT > ZERO
+               MOVE "NUM DE VENTA INVALIDO" TO WS-MOTIVO-RECHAZO
+               MOVE "S" TO WS-SW-ERROR
+           END-IF.
+
+           IF WS-SW-ERROR = "S"
+               PERFORM 019-GRABAR-RECHAZO THRU 019-FIN
+           END-IF.
+       018-FIN. EXIT.
+
+       019-GRABAR-RECHAZO.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           OPEN EXTEND EXCVENTA.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCVENTA
+           END-IF.
+
+           MOVE WS-NUMVENTA-NUM TO WS-EXC-NUMVENTA
+           MOVE WS-NOMBRE TO WS-EXC-NOMBRE
+           MOVE WS-PRECIO-NUM TO WS-EXC-PRECIO
+           MOVE WS-FECHA-8 TO WS-EXC-FECHA
+           MOVE WS-MOTIVO-RECHAZO TO WS-EXC-MOTIVO
+
+           WRITE REG-EXCVENTA FROM WS-REG-EXCVENTA.
+           CLOSE EXCVENTA.
+       019-FIN. EXIT.
+
        020-INGRESA-DATOS.
-           DISPLAY "INGRESAR PRODUCTO:"
-           ACCEPT WS-NOMBRE
-           DISPLAY "INGRESAR NUM DE VENTA:"
-           ACCEPT WS-NUMVENTA
-           DISPLAY "INGRESAR PRECIO:"
-           ACCEPT WS-PRECIO.
+           IF WS-SW-MODO-LOTE = "S"
+               MOVE WS-VTL-NOMBRE TO WS-NOMBRE
+               MOVE WS-VTL-PRECIO TO WS-PRECIO-NUM
+           ELSE
+               DISPLAY "INGRESAR PRODUCTO:"
+               ACCEPT WS-NOMBRE
+               DISPLAY "INGRESAR PRECIO:"
+               ACCEPT WS-PRECIO-NUM
+           END-IF.
        020-FIN. EXIT.
 
        030-MOSTRAR-DATOS.
+           MOVE WS-NUMVENTA-NUM TO WS-NUMVENTA.
+           MOVE WS-PRECIO-NUM TO WS-PRECIO.
            DISPLAY "NUM DE VENTA       : " WS-NUMVENTA
            DISPLAY "NOMBRE DEL PRODUCTO: " WS-NOMBRE
            DISPLAY "PRECIO DE VENTA    : " WS-PRECIO.
@@ -82,3 +276,43 @@
            WRITE REG-RESPUESTA FROM WS-GUIONES AFTER ADVANCING 1
            CLOSE RESPUESTA.
        050-FIN. EXIT.
+
+       060-GRABAR-VENTA.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           OPEN EXTEND VENTAS.
+           IF WS-VENTAS-STATUS = "35"
+               OPEN OUTPUT VENTAS
+           END-IF.
+
+           MOVE WS-NUMVENTA-NUM TO WS-VTA-NUMVENTA
+           MOVE WS-NOMBRE TO WS-VTA-NOMBRE
+           MOVE WS-PRECIO-NUM TO WS-VTA-PRECIO
+           MOVE WS-FECHA-8 TO WS-VTA-FECHA
+
+           WRITE REG-VENTAS FROM WS-REG-VENTAS.
+           CLOSE VENTAS.
+       060-FIN. EXIT.
+
+       070-GRABAR-AUDITORIA.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           ACCEPT WS-HORA-8 FROM TIME.
+
+           MOVE "COMERCIO" TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-8 TO WS-AUD-FECHA.
+           MOVE WS-HORA-8 TO WS-AUD-HORA.
+           IF WS-SW-ERROR = "S"
+               MOVE ZERO TO WS-AUD-CONT-1
+               MOVE 1 TO WS-AUD-CONT-2
+           ELSE
+               MOVE 1 TO WS-AUD-CONT-1
+               MOVE ZERO TO WS-AUD-CONT-2
+           END-IF.
+           MOVE ZERO TO WS-AUD-CONT-3.
+
+           OPEN EXTEND AUDITLOG.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+           WRITE REG-AUDITLOG FROM WS-REG-AUDITLOG.
+           CLOSE AUDITLOG.
+       070-FIN. EXIT.
