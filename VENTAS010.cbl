@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Informe resumen mensual de ventas (mes a la fecha),
+      *           leido desde el maestro VENTAS.TXT generado por
+      *           COMERCIO. Totaliza por producto y entrega total
+      *           general, siguiendo el mismo esquema de lectura y
+      *           totalizacion que NOTAS010.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                VENTAS010.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTAS ASSIGN TO "G:\cobol\archivos\VENTAS.TXT"
+               FILE STATUS IS WS-VENTAS-STATUS.
+           SELECT REP-VENTAS ASSIGN TO "G:\cobol\archivos\RESVTA.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENTAS
+           RECORD CONTAINS 42 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDVENTA.
+
+       FD  REP-VENTAS
+           RECORD CONTAINS 73 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REP-VENTAS         PIC X(73).
+
+       WORKING-STORAGE SECTION.
+       01  WS-VENTAS-STATUS       PIC X(02) VALUE SPACES.
+
+       01  WS-REG-VENTAS.
+           COPY WSVENTA.
+
+       01  WS-AREAS-A-USAR.
+           05 SW-FIN               PIC X(03) VALUE SPACES.
+           05 WS-CAN-VENTAS        PIC 9(05) VALUE ZERO.
+           05 WS-TOTAL-GENERAL     PIC 9(08) VALUE ZERO.
+           05 WS-FECHA-8           PIC 9(06).
+           05 WS-SUB-I             PIC 9(02).
+           05 WS-SUB-ENCONTRADO    PIC X(01).
+
+       01  WS-FECHA-GREG.
+           05 WS-AA-8              PIC 9(2).
+           05 WS-MM-8               PIC 9(2).
+           05 WS-DD-8               PIC 9(2).
+
+       01  WS-TABLA-PRODUCTOS.
+           05 WS-PROD-ENTRY OCCURS 50 TIMES.
+               10 WS-PROD-NOMBRE   PIC X(25) VALUE SPACES.
+               10 WS-PROD-TOTAL    PIC 9(08) VALUE ZERO.
+               10 WS-PROD-CANT     PIC 9(05) VALUE ZERO.
+       01  WS-CAN-PRODUCTOS        PIC 9(02) VALUE ZERO.
+
+       01  WS-TITULO-1.
+           05 FILLER               PIC X(17) VALUES SPACES.
+           05 FILLER               PIC X(39)
+                       VALUES "RESUMEN MENSUAL DE VENTAS - MES A LA".
+           05 FILLER               PIC X(01) VALUES " ".
+           05 FILLER               PIC X(16) VALUES "FECHA".
+
+       01  WS-TITULO-2.
+           05 FILLER               PIC X(09) VALUES " FECHA: ".
+           05 WS-TIT-2-DIA         PIC 9(02).
+           05 FILLER               PIC X(01) VALUES "/".
+           05 WS-TIT-2-MES         PIC 9(02).
+           05 FILLER               PIC X(03) VALUES "/20".
+           05 WS-TIT-2-ANIO        PIC 9(02).
+           05 FILLER               PIC X(09) VALUES SPACES.
+           05 FILLER               PIC X(17) VALUES "INFORME VENTAS 1".
+           05 FILLER               PIC X(28) VALUES SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER               PIC X(01) VALUES SPACES.
+           05 FILLER               PIC X(72)    VALUE ALL "-".
+
+       01  WS-SUB-TITULO-1.
+           05 FILLER               PIC X(04) VALUES SPACES.
+           05 FILLER               PIC X(20) VALUE "PRODUCTO".
+           05 FILLER               PIC X(16) VALUES SPACES.
+           05 FILLER               PIC X(10) VALUE "CANTIDAD".
+           05 FILLER               PIC X(06) VALUES SPACES.
+           05 FILLER               PIC X(17) VALUE "TOTAL VENDIDO".
+
+       01  WS-DETALLE.
+           05 FILLER               PIC X(01) VALUES SPACES.
+           05 WS-DET-PRODUCTO      PIC X(25).
+           05 FILLER               PIC X(05) VALUES SPACES.
+           05 WS-DET-CANTIDAD      PIC ZZZZ9.
+           05 FILLER               PIC X(10) VALUES SPACES.
+           05 WS-DET-TOTAL         PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(16) VALUES SPACES.
+
+       01  WS-DETALLE-TOT-VENTAS.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(21)
+                                    VALUE "TOTAL DE VENTAS    : ".
+           05 WS-TOT-VENTAS        PIC ZZZZ9.
+           05 FILLER               PIC X(46) VALUES SPACES.
+
+       01  WS-DETALLE-TOT-GENERAL.
+           05 FILLER               PIC X(01).
+           05 FILLER               PIC X(21)
+                                    VALUE "TOTAL GENERAL      : ".
+           05 WS-TOT-GENERAL       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER               PIC X(40) VALUES SPACES.
+
+       PROCEDURE DIVISION.
+       010-MAIN.
+           PERFORM 020-ABRIR-DOC THRU 020-FIN.
+           PERFORM 030-ESCRIBIR-TITULO THRU 030-FIN.
+           PERFORM 040-LEER THRU 040-FIN.
+           PERFORM 040-PROCESO THRU 040-FIN
+                   UNTIL SW-FIN EQUAL "FIN".
+           PERFORM 050-ESCRIBIR-DETALLE-PRODUCTOS THRU 050-FIN.
+           PERFORM 060-ESCRIBIR-FOOT THRU 060-FIN.
+           PERFORM 100-CERRAR-DOC THRU 100-FIN.
+           GOBACK.
+
+       020-ABRIR-DOC.
+           OPEN OUTPUT REP-VENTAS.
+           OPEN INPUT VENTAS.
+           IF WS-VENTAS-STATUS = "35"
+               MOVE "FIN" TO SW-FIN
+           END-IF.
+       020-FIN. EXIT.
+
+       030-ESCRIBIR-TITULO.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           MOVE WS-FECHA-8 TO WS-FECHA-GREG.
+           MOVE WS-AA-8 TO WS-TIT-2-ANIO.
+           MOVE WS-MM-8 TO WS-TIT-2-MES.
+           MOVE WS-DD-8 TO WS-TIT-2-DIA.
+
+           WRITE REG-REP-VENTAS FROM WS-TITULO-1 AFTER ADVANCING PAGE.
+           WRITE REG-REP-VENTAS FROM WS-TITULO-2 AFTER ADVANCING 2.
+           WRITE REG-REP-VENTAS FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-REP-VENTAS FROM WS-SUB-TITULO-1 AFTER ADVANCING 1.
+           WRITE REG-REP-VENTAS FROM WS-GUIONES AFTER ADVANCING 1.
+       030-FIN. EXIT.
+
+       040-PROCESO.
+           IF WS-VTA-FECHA (1:4) = WS-FECHA-8 (1:4)
+               ADD 1 TO WS-CAN-VENTAS
+               ADD WS-VTA-PRECIO TO WS-TOTAL-GENERAL
+               PERFORM 045-ACUMULA-PRODUCTO THRU 045-FIN
+           END-IF.
+       040-LEER.
+           IF SW-FIN NOT = "FIN"
+               READ VENTAS INTO WS-REG-VENTAS AT END
+                    MOVE "FIN" TO SW-FIN
+               END-READ
+           END-IF.
+       040-FIN. EXIT.
+
+       045-ACUMULA-PRODUCTO.
+           MOVE "N" TO WS-SUB-ENCONTRADO
+           PERFORM VARYING WS-SUB-I FROM 1 BY 1
+                   UNTIL WS-SUB-I > WS-CAN-PRODUCTOS
+               IF WS-PROD-NOMBRE (WS-SUB-I) = WS-VTA-NOMBRE
+                   ADD WS-VTA-PRECIO TO WS-PROD-TOTAL (WS-SUB-I)
+                   ADD 1 TO WS-PROD-CANT (WS-SUB-I)
+                   MOVE "S" TO WS-SUB-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+           IF WS-SUB-ENCONTRADO = "N"
+               IF WS-CAN-PRODUCTOS < 50
+                   ADD 1 TO WS-CAN-PRODUCTOS
+                   MOVE WS-VTA-NOMBRE
+                       TO WS-PROD-NOMBRE (WS-CAN-PRODUCTOS)
+                   MOVE WS-VTA-PRECIO
+                       TO WS-PROD-TOTAL (WS-CAN-PRODUCTOS)
+                   MOVE 1 TO WS-PROD-CANT (WS-CAN-PRODUCTOS)
+               ELSE
+                   DISPLAY "ADVERTENCIA: MAS DE 50 PRODUCTOS DISTINTOS"
+                           " - " WS-VTA-NOMBRE " NO SE DETALLA"
+               END-IF
+           END-IF.
+       045-FIN. EXIT.
+
+       050-ESCRIBIR-DETALLE-PRODUCTOS.
+           PERFORM VARYING WS-SUB-I FROM 1 BY 1
+                   UNTIL WS-SUB-I > WS-CAN-PRODUCTOS
+               MOVE WS-PROD-NOMBRE (WS-SUB-I) TO WS-DET-PRODUCTO
+               MOVE WS-PROD-CANT (WS-SUB-I) TO WS-DET-CANTIDAD
+               MOVE WS-PROD-TOTAL (WS-SUB-I) TO WS-DET-TOTAL
+               WRITE REG-REP-VENTAS FROM WS-DETALLE AFTER ADVANCING 1
+           END-PERFORM.
+       050-FIN. EXIT.
+
+       060-ESCRIBIR-FOOT.
+           MOVE WS-CAN-VENTAS TO WS-TOT-VENTAS.
+           WRITE REG-REP-VENTAS FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-REP-VENTAS FROM WS-DETALLE-TOT-VENTAS
+                AFTER ADVANCING 1.
+
+           MOVE WS-TOTAL-GENERAL TO WS-TOT-GENERAL.
+           WRITE REG-REP-VENTAS FROM WS-DETALLE-TOT-GENERAL
+                AFTER ADVANCING 1.
+       060-FIN. EXIT.
+
+       100-CERRAR-DOC.
+           CLOSE REP-VENTAS.
+           IF WS-VENTAS-STATUS NOT = "35"
+               CLOSE VENTAS
+           END-IF.
+       100-FIN. EXIT.
