@@ -14,29 +14,76 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUMNOS ASSIGN TO "G:\cobol\archivos\ALUMNO.TXT".
-           SELECT REP-NOTAS ASSIGN TO "G:\cobol\archivos\NOTAS.TXT".
+           COPY SELALUMNO.
+           COPY SELPESOS.
+           COPY SELCHKNOT.
+           COPY SELAUDIT.
+           SELECT REP-NOTAS ASSIGN TO "G:\cobol\archivos\NOTAS.TXT"
+               FILE STATUS IS WS-NOTAS-STATUS.
+           SELECT REPROBADOS ASSIGN TO "G:\cobol\archivos\REPROBAD.TXT"
+               FILE STATUS IS WS-REPROB-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNOS
-           RECORD CONTAINS 41 CHARACTERS
+           RECORD CONTAINS 65 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-       01  REG-ALUMNOS            PIC X(41).
+           COPY FDALUMNO.
+       FD  PESOS
+           RECORD CONTAINS 25 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDPESOS.
+       FD  CHKNOTAS
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDCHKNOT.
+       FD  AUDITLOG
+           RECORD CONTAINS 37 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDAUDIT.
        FD  REP-NOTAS
            RECORD CONTAINS 73 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
        01  REG-NOTAS              PIC X(73).
 
+       FD  REPROBADOS
+           RECORD CONTAINS 34 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-REPROBADOS         PIC X(34).
+
        WORKING-STORAGE SECTION.
+       01  WS-ALUMNOS-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-SW-ALUMNOS-ABIERTO  PIC X(01) VALUE "N".
+       01  WS-PESOS-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-CHKNOTAS-STATUS     PIC X(02) VALUE SPACES.
+       01  WS-AUD-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-REPROB-STATUS       PIC X(02) VALUE SPACES.
+       01  WS-NOTAS-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-HORA-8              PIC 9(08) VALUE ZERO.
+
+       01  WS-LINEA-REPROB.
+           05 WS-REP-RUT          PIC 9(09).
+           05 FILLER              PIC X(01) VALUE ",".
+           05 WS-REP-NOMBRE       PIC X(20).
+           05 FILLER              PIC X(01) VALUE ",".
+           05 WS-REP-PROM         PIC 9(03).
+
+       01  WS-AREA-PESOS.
+           COPY WSPESOS.
+
+       01  WS-AREA-CHECKPOINT.
+           COPY WSCHKNOT.
+
+       01  WS-REG-AUDITLOG.
+           COPY WSAUDIT.
+
+       01  WS-CHECKPOINT-N        PIC 9(03) VALUE 50.
+       01  WS-CONT-DESDE-CHK      PIC 9(03) VALUE ZERO.
+       01  WS-SW-RESTART          PIC X(01) VALUE "N".
+       01  WS-SW-CHECKPOINT-PERDIDO PIC X(01) VALUE "N".
+
        01  WS-AREAS-A-USAR.
-           05 WS-REG-ALUMNOS.
-               10 WS-NOMBRE-ALUM  PIC X(20).
-               10 WS-RUT-ALUM     PIC 9(09).
-               10 WS-EV1          PIC 9(03).
-               10 WS-EV2          PIC 9(03).
-               10 WS-EV3          PIC 9(03).
-               10 WS-EV4          PIC 9(03).
+           COPY WSALUMNO.
 
            05 WS-PROM             PIC 9(03).
            05 WS-STATUS           PIC X(01).
@@ -49,6 +96,21 @@
            05 WS-CONT-NOTAS       PIC 9(04) VALUE ZERO.
            05 WS-SUM-PROM         PIC 9(04)V9 VALUE ZERO.
 
+           05 WS-CURSO-ANT        PIC X(10) VALUE SPACES.
+           05 WS-SECCION-ANT      PIC X(02) VALUE SPACES.
+           05 WS-PRIMERA-SECCION  PIC X(01) VALUE "S".
+           05 WS-CAN-ALUMNOS-SEC  PIC 9(03) VALUE ZERO.
+           05 WS-CAN-APRO-SEC     PIC 9(03) VALUE ZERO.
+           05 WS-CAN-REPR-SEC     PIC 9(03) VALUE ZERO.
+           05 WS-SUM-PROM-SEC     PIC 9(04)V9 VALUE ZERO.
+           05 WS-PROM-TOTAL-SEC   PIC 9(03)V99.
+
+           05 WS-SUMA-PONDERADA   PIC 9(06) VALUE ZERO.
+           05 WS-IDX              PIC 9(02) VALUE ZERO.
+           05 WS-NOTAS-STR        PIC X(31) VALUE SPACES.
+           05 WS-NOTAS-PTR        PIC 9(02) VALUE ZERO.
+           05 WS-NOTAS-DIG        PIC ZZ9.
+
        01 WS-FECHA-GREG.
            05 WS-AA-8      PIC 9(2).
            05 WS-MM-8        PIC 9(2).
@@ -75,42 +137,31 @@
            05 FILLER              PIC X(72)    VALUE ALL "-".
 
        01  WS-SUB-TITULO-1.
-           05 FILLER              PIC X(04) VALUES SPACES.
+           05 FILLER              PIC X(01) VALUES SPACES.
            05 FILLER              PIC X(03)  VALUE "RUT".
-           05 FILLER              PIC X(13) VALUES SPACES.
-           05 FILLER              PIC X(06)  VALUE "NOMBRE".
-           05 FILLER              PIC X(09) VALUES SPACES.
-           05 FILLER              PIC X(05)  VALUE "NOTA1".
-           05 FILLER              PIC X(02) VALUES SPACES.
-           05 FILLER              PIC X(05)  VALUE "NOTA2".
+           05 FILLER              PIC X(06) VALUES SPACES.
            05 FILLER              PIC X(02) VALUES SPACES.
-           05 FILLER              PIC X(05)  VALUE "NOTA3".
+           05 FILLER              PIC X(06)  VALUE "NOMBRE".
+           05 FILLER              PIC X(14) VALUES SPACES.
            05 FILLER              PIC X(02) VALUES SPACES.
-           05 FILLER              PIC X(05)  VALUE "NOTA4".
+           05 FILLER              PIC X(05)  VALUE "NOTAS".
+           05 FILLER              PIC X(26) VALUES SPACES.
            05 FILLER              PIC X(02) VALUES SPACES.
-           05 FILLER              PIC X(04)  VALUE "PROM".
+           05 FILLER              PIC X(03)  VALUE "PRM".
            05 FILLER              PIC X(02) VALUES SPACES.
-           05 FILLER              PIC X(03)  VALUE "FIN".
-           05 FILLER              PIC X(01) VALUES SPACES.
+           05 FILLER              PIC X(01)  VALUE "F".
 
        01  WS-DETALLE.
            05 FILLER              PIC X(01) VALUES SPACES.
            05 WS-DET-RUT          PIC 9(09).
            05 FILLER              PIC X(02) VALUES SPACES.
            05 WS-DET-NOMBRE       PIC X(20).
-           05 FILLER              PIC X(04) VALUES SPACES.
-           05 WS-DET-EV1          PIC ZZ9.
-           05 FILLER              PIC X(04) VALUES SPACES.
-           05 WS-DET-EV2          PIC ZZ9.
-           05 FILLER              PIC X(04) VALUES SPACES.
-           05 WS-DET-EV3          PIC ZZ9.
-           05 FILLER              PIC X(04) VALUES SPACES.
-           05 WS-DET-EV4          PIC ZZ9.
-           05 FILLER              PIC X(04) VALUES SPACES.
+           05 FILLER              PIC X(02) VALUES SPACES.
+           05 WS-DET-NOTAS        PIC X(31).
+           05 FILLER              PIC X(02) VALUES SPACES.
            05 WS-DET-PROM         PIC ZZ9.
-           05 FILLER              PIC X(03) VALUES SPACES.
-           05 WS-DET-STATUS       PIC X(01).
            05 FILLER              PIC X(02) VALUES SPACES.
+           05 WS-DET-STATUS       PIC X(01).
 
        01  WS-DETALLE-TOT-ALUM.
            05 FILLER              PIC X(01).
@@ -140,68 +191,312 @@
            05 WS-TOT-PROM         PIC ZZ9V,99.
            05 FILLER              PIC X(48) VALUES SPACES.
 
+       01  WS-CURSO-TITULO.
+           05 FILLER              PIC X(01) VALUES SPACES.
+           05 FILLER              PIC X(07) VALUE "CURSO: ".
+           05 WS-CT-CURSO         PIC X(10).
+           05 FILLER              PIC X(03) VALUES SPACES.
+           05 FILLER              PIC X(09) VALUE "SECCION: ".
+           05 WS-CT-SECCION       PIC X(02).
+           05 FILLER              PIC X(41) VALUES SPACES.
+
+       01  WS-TITULO-TOT-GRAL.
+           05 FILLER              PIC X(01) VALUES SPACES.
+           05 FILLER              PIC X(40)
+                     VALUE "TOTALES GENERALES - TODAS LAS SECCIONES".
+           05 FILLER              PIC X(32) VALUES SPACES.
+
        PROCEDURE DIVISION.
        010-MAIN.
+           PERFORM 015-LEER-PESOS THRU 015-FIN.
+           PERFORM 012-LEER-CHECKPOINT THRU 012-FIN.
            PERFORM 020-ABRIR-DOC THRU 020-FIN.
+           IF WS-SW-CHECKPOINT-PERDIDO = "S"
+               PERFORM 049-LIMPIAR-CHECKPOINT THRU 049-FIN
+               PERFORM 070-GRABAR-AUDITORIA THRU 070-FIN
+               PERFORM 100-CERRAR-DOC THRU 100-FIN
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
            PERFORM 030-ESCRIBIR-TITULO THRU 030-FIN.
            PERFORM 040-LEER THRU 040-FIN.
            PERFORM 040-PROCESO  THRU 040-FIN
                    UNTIL SW-FIN EQUAL "FIN".
+           IF WS-PRIMERA-SECCION = "N"
+               PERFORM 045-ESCRIBIR-SUBTOTAL THRU 045-FIN
+           END-IF.
            PERFORM 050-ESCRIBIR-FOOT THRU 050-FIN
+           PERFORM 049-LIMPIAR-CHECKPOINT THRU 049-FIN
+           PERFORM 070-GRABAR-AUDITORIA THRU 070-FIN
            PERFORM 100-CERRAR-DOC THRU 100-FIN.
+           IF WS-SW-ALUMNOS-ABIERTO = "S"
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            GOBACK.
 
-       020-ABRIR-DOC.
-           OPEN OUTPUT REP-NOTAS
-                INPUT ALUMNOS.
+       012-LEER-CHECKPOINT.
+           MOVE ZERO TO WS-CK-RUT.
+           OPEN INPUT CHKNOTAS.
+           IF WS-CHKNOTAS-STATUS = "00"
+               READ CHKNOTAS INTO WS-REG-CHKNOTAS
+               CLOSE CHKNOTAS
+           END-IF.
 
+           IF WS-CK-RUT NOT = ZERO
+               MOVE "S" TO WS-SW-RESTART
+               MOVE WS-CK-CURSO-ANT TO WS-CURSO-ANT
+               MOVE WS-CK-SECCION-ANT TO WS-SECCION-ANT
+               MOVE WS-CK-PRIMERA-SECCION TO WS-PRIMERA-SECCION
+               MOVE WS-CK-CAN-ALUMNOS TO WS-CAN-ALUMNOS
+               MOVE WS-CK-CAN-APRO TO WS-CAN-APRO
+               MOVE WS-CK-CAN-REPR TO WS-CAN-REPR
+               MOVE WS-CK-SUM-PROM TO WS-SUM-PROM
+               MOVE WS-CK-CAN-ALUMNOS-SEC TO WS-CAN-ALUMNOS-SEC
+               MOVE WS-CK-CAN-APRO-SEC TO WS-CAN-APRO-SEC
+               MOVE WS-CK-CAN-REPR-SEC TO WS-CAN-REPR-SEC
+               MOVE WS-CK-SUM-PROM-SEC TO WS-SUM-PROM-SEC
+           END-IF.
+       012-FIN. EXIT.
+
+       015-LEER-PESOS.
+           OPEN INPUT PESOS.
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS INTO WS-REG-PESOS
+                   AT END
+                       PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+               END-READ
+               CLOSE PESOS
+           ELSE
+               PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+           END-IF.
+           IF WS-PESO-CANT NOT NUMERIC
+                   OR WS-PESO-CANT < 1 OR WS-PESO-CANT > 8
+               PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+           END-IF.
+       015-FIN. EXIT.
+
+       016-PESOS-DEFAULT.
+           MOVE 4 TO WS-PESO-CANT.
+           MOVE 25 TO WS-PESO-TABLA (1).
+           MOVE 25 TO WS-PESO-TABLA (2).
+           MOVE 25 TO WS-PESO-TABLA (3).
+           MOVE 25 TO WS-PESO-TABLA (4).
+           MOVE ZERO TO WS-PESO-TABLA (5) WS-PESO-TABLA (6)
+                        WS-PESO-TABLA (7) WS-PESO-TABLA (8).
+       016-FIN. EXIT.
+
+       020-ABRIR-DOC.
+           IF WS-SW-RESTART = "S"
+               OPEN EXTEND REP-NOTAS
+               IF WS-NOTAS-STATUS = "35"
+                   OPEN OUTPUT REP-NOTAS
+               END-IF
+               OPEN EXTEND REPROBADOS
+               IF WS-REPROB-STATUS = "35"
+                   OPEN OUTPUT REPROBADOS
+               END-IF
+           ELSE
+               OPEN OUTPUT REP-NOTAS
+               OPEN OUTPUT REPROBADOS
+           END-IF.
+           OPEN INPUT ALUMNOS.
+           IF WS-ALUMNOS-STATUS = "00"
+               MOVE "S" TO WS-SW-ALUMNOS-ABIERTO
+               MOVE LOW-VALUES TO REG-CURSO-SECCION
+               START ALUMNOS KEY IS NOT LESS THAN REG-CURSO-SECCION
+                   INVALID KEY MOVE "FIN" TO SW-FIN
+               END-START
+               IF WS-SW-RESTART = "S"
+                   PERFORM 021-AVANZAR-A-CHECKPOINT THRU 021-FIN
+               END-IF
+           ELSE
+               MOVE "FIN" TO SW-FIN
+           END-IF.
        020-FIN. EXIT.
 
+       021-AVANZAR-A-CHECKPOINT.
+           PERFORM UNTIL SW-FIN = "FIN"
+                   OR WS-RUT-ALUM = WS-CK-RUT
+               READ ALUMNOS NEXT RECORD INTO WS-REG-ALUMNOS AT END
+                    MOVE "FIN" TO SW-FIN
+               END-READ
+           END-PERFORM.
+           IF SW-FIN = "FIN"
+               DISPLAY "ERROR: RUT CHECKPOINT " WS-CK-RUT
+                       " NO ENCONTRADO - REINICIO ABORTADO"
+               MOVE "S" TO WS-SW-CHECKPOINT-PERDIDO
+           END-IF.
+       021-FIN. EXIT.
+
        030-ESCRIBIR-TITULO.
            ACCEPT WS-FECHA-8 FROM DATE.
            MOVE WS-FECHA-8 TO WS-FECHA-GREG.
            MOVE WS-AA-8 TO WS-TIT-2-ANIO.
            MOVE WS-MM-8 TO WS-TIT-2-MES.
            MOVE WS-DD-8 TO WS-TIT-2-DIA.
-
-           WRITE REG-NOTAS FROM WS-TITULO-1 AFTER ADVANCING PAGE.
-           WRITE REG-NOTAS FROM WS-TITULO-2 AFTER ADVANCING 2.
-           WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
-           WRITE REG-NOTAS FROM WS-SUB-TITULO-1 AFTER ADVANCING 1.
-           WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
        030-FIN. EXIT.
 
        040-PROCESO.
+           IF WS-PRIMERA-SECCION = "S"
+               MOVE "N" TO WS-PRIMERA-SECCION
+               PERFORM 042-ESCRIBIR-TITULO-SECCION THRU 042-FIN
+           ELSE
+               IF WS-CURSO-ALUM NOT = WS-CURSO-ANT
+                  OR WS-SECCION-ALUM NOT = WS-SECCION-ANT
+                   PERFORM 045-ESCRIBIR-SUBTOTAL THRU 045-FIN
+                   PERFORM 042-ESCRIBIR-TITULO-SECCION THRU 042-FIN
+               END-IF
+           END-IF.
+
+           MOVE WS-CURSO-ALUM TO WS-CURSO-ANT
+           MOVE WS-SECCION-ALUM TO WS-SECCION-ANT
 
            ADD 1 TO WS-CAN-ALUMNOS
+           ADD 1 TO WS-CAN-ALUMNOS-SEC
            MOVE WS-NOMBRE-ALUM TO WS-DET-NOMBRE
            MOVE WS-RUT-ALUM TO WS-DET-RUT
-           MOVE WS-EV1 TO WS-DET-EV1
-           MOVE WS-EV2 TO WS-DET-EV2
-           MOVE WS-EV3 TO WS-DET-EV3
-           MOVE WS-EV4 TO WS-DET-EV4
 
-           COMPUTE WS-PROM = (WS-EV1 + WS-EV2 + WS-EV3 + WS-EV4)/4
+           PERFORM 046-ARMAR-NOTAS THRU 046-FIN
+           PERFORM 047-CALCULAR-PROMEDIO THRU 047-FIN
+
            MOVE WS-PROM TO WS-DET-PROM
-           ADD WS-PROM TO WS-SUM-PROM.
+           ADD WS-PROM TO WS-SUM-PROM
+           ADD WS-PROM TO WS-SUM-PROM-SEC.
 
            IF WS-PROM >=60
                MOVE "A" TO WS-STATUS
                ADD 1 TO WS-CAN-APRO
+               ADD 1 TO WS-CAN-APRO-SEC
            ELSE
                MOVE "R" TO WS-STATUS
                ADD 1 TO WS-CAN-REPR
+               ADD 1 TO WS-CAN-REPR-SEC
+               MOVE WS-RUT-ALUM TO WS-REP-RUT
+               MOVE WS-NOMBRE-ALUM TO WS-REP-NOMBRE
+               MOVE WS-PROM TO WS-REP-PROM
+               WRITE REG-REPROBADOS FROM WS-LINEA-REPROB
            END-IF.
 
            MOVE WS-STATUS TO WS-DET-STATUS.
 
            WRITE REG-NOTAS FROM WS-DETALLE AFTER ADVANCING 1.
+
+           ADD 1 TO WS-CONT-DESDE-CHK.
+           IF WS-CONT-DESDE-CHK >= WS-CHECKPOINT-N
+               PERFORM 048-ESCRIBIR-CHECKPOINT THRU 048-FIN
+               MOVE ZERO TO WS-CONT-DESDE-CHK
+           END-IF.
        040-LEER.
-           READ ALUMNOS INTO WS-REG-ALUMNOS AT END
-                MOVE "FIN" TO SW-FIN.
+           IF SW-FIN NOT = "FIN"
+               READ ALUMNOS NEXT RECORD INTO WS-REG-ALUMNOS AT END
+                    MOVE "FIN" TO SW-FIN
+               END-READ
+           END-IF.
        040-FIN. EXIT.
 
+       048-ESCRIBIR-CHECKPOINT.
+           MOVE WS-RUT-ALUM TO WS-CK-RUT.
+           MOVE WS-CURSO-ANT TO WS-CK-CURSO-ANT.
+           MOVE WS-SECCION-ANT TO WS-CK-SECCION-ANT.
+           MOVE WS-PRIMERA-SECCION TO WS-CK-PRIMERA-SECCION.
+           MOVE WS-CAN-ALUMNOS TO WS-CK-CAN-ALUMNOS.
+           MOVE WS-CAN-APRO TO WS-CK-CAN-APRO.
+           MOVE WS-CAN-REPR TO WS-CK-CAN-REPR.
+           MOVE WS-SUM-PROM TO WS-CK-SUM-PROM.
+           MOVE WS-CAN-ALUMNOS-SEC TO WS-CK-CAN-ALUMNOS-SEC.
+           MOVE WS-CAN-APRO-SEC TO WS-CK-CAN-APRO-SEC.
+           MOVE WS-CAN-REPR-SEC TO WS-CK-CAN-REPR-SEC.
+           MOVE WS-SUM-PROM-SEC TO WS-CK-SUM-PROM-SEC.
+
+           OPEN OUTPUT CHKNOTAS.
+           WRITE REG-CHKNOTAS FROM WS-REG-CHKNOTAS.
+           CLOSE CHKNOTAS.
+       048-FIN. EXIT.
+
+       049-LIMPIAR-CHECKPOINT.
+           MOVE ZERO TO WS-CK-RUT.
+           MOVE SPACES TO WS-CK-CURSO-ANT WS-CK-SECCION-ANT
+                          WS-CK-PRIMERA-SECCION.
+           MOVE ZERO TO WS-CK-CAN-ALUMNOS WS-CK-CAN-APRO WS-CK-CAN-REPR
+                        WS-CK-SUM-PROM WS-CK-CAN-ALUMNOS-SEC
+                        WS-CK-CAN-APRO-SEC WS-CK-CAN-REPR-SEC
+                        WS-CK-SUM-PROM-SEC.
+           OPEN OUTPUT CHKNOTAS.
+           WRITE REG-CHKNOTAS FROM WS-REG-CHKNOTAS.
+           CLOSE CHKNOTAS.
+       049-FIN. EXIT.
+
+       046-ARMAR-NOTAS.
+           MOVE SPACES TO WS-NOTAS-STR.
+           MOVE 1 TO WS-NOTAS-PTR.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PESO-CANT
+               MOVE WS-EVALUACIONES (WS-IDX) TO WS-NOTAS-DIG
+               IF WS-IDX = 1
+                   STRING WS-NOTAS-DIG DELIMITED BY SIZE
+                       INTO WS-NOTAS-STR
+                       WITH POINTER WS-NOTAS-PTR
+                   END-STRING
+               ELSE
+                   STRING "," DELIMITED BY SIZE
+                          WS-NOTAS-DIG DELIMITED BY SIZE
+                       INTO WS-NOTAS-STR
+                       WITH POINTER WS-NOTAS-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           MOVE WS-NOTAS-STR TO WS-DET-NOTAS.
+       046-FIN. EXIT.
+
+       047-CALCULAR-PROMEDIO.
+           MOVE ZERO TO WS-SUMA-PONDERADA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PESO-CANT
+               COMPUTE WS-SUMA-PONDERADA =
+                       WS-SUMA-PONDERADA +
+                       (WS-EVALUACIONES (WS-IDX) *
+                        WS-PESO-TABLA (WS-IDX))
+           END-PERFORM.
+           COMPUTE WS-PROM = WS-SUMA-PONDERADA / 100.
+       047-FIN. EXIT.
+
+       042-ESCRIBIR-TITULO-SECCION.
+           MOVE WS-CURSO-ALUM TO WS-CT-CURSO.
+           MOVE WS-SECCION-ALUM TO WS-CT-SECCION.
+
+           WRITE REG-NOTAS FROM WS-TITULO-1 AFTER ADVANCING PAGE.
+           WRITE REG-NOTAS FROM WS-TITULO-2 AFTER ADVANCING 2.
+           WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-NOTAS FROM WS-CURSO-TITULO AFTER ADVANCING 1.
+           WRITE REG-NOTAS FROM WS-SUB-TITULO-1 AFTER ADVANCING 1.
+           WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
+       042-FIN. EXIT.
+
+       045-ESCRIBIR-SUBTOTAL.
+           MOVE WS-CAN-ALUMNOS-SEC TO WS-TOT-ALUM.
+           WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
+           WRITE REG-NOTAS FROM WS-DETALLE-TOT-ALUM AFTER ADVANCING 1.
+
+           MOVE WS-CAN-APRO-SEC TO WS-TOT-APRO
+           WRITE REG-NOTAS FROM WS-DETALLE-TOT-APRO AFTER ADVANCING 1.
+
+           MOVE WS-CAN-REPR-SEC TO WS-TOT-REPRO
+           WRITE REG-NOTAS FROM WS-DETALLE-TOT-REPRO AFTER ADVANCING 1.
+
+           COMPUTE WS-PROM-TOTAL-SEC =
+                   WS-SUM-PROM-SEC / WS-CAN-ALUMNOS-SEC.
+           MOVE WS-PROM-TOTAL-SEC TO WS-TOT-PROM
+           WRITE REG-NOTAS FROM WS-DETALLE-TOT-PROM AFTER ADVANCING 1.
+
+           MOVE ZERO TO WS-CAN-ALUMNOS-SEC WS-CAN-APRO-SEC
+                        WS-CAN-REPR-SEC WS-SUM-PROM-SEC.
+       045-FIN. EXIT.
+
        050-ESCRIBIR-FOOT.
+           WRITE REG-NOTAS FROM WS-TITULO-TOT-GRAL AFTER ADVANCING PAGE.
+
            MOVE WS-CAN-ALUMNOS TO WS-TOT-ALUM.
            WRITE REG-NOTAS FROM WS-GUIONES AFTER ADVANCING 1.
            WRITE REG-NOTAS FROM WS-DETALLE-TOT-ALUM AFTER ADVANCING 1.
@@ -217,7 +512,29 @@
            WRITE REG-NOTAS FROM WS-DETALLE-TOT-PROM AFTER ADVANCING 1.
        050-FIN. EXIT.
 
+       070-GRABAR-AUDITORIA.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           ACCEPT WS-HORA-8 FROM TIME.
+
+           MOVE "NOTAS010" TO WS-AUD-PROGRAMA.
+           MOVE WS-FECHA-8 TO WS-AUD-FECHA.
+           MOVE WS-HORA-8 TO WS-AUD-HORA.
+           MOVE WS-CAN-ALUMNOS TO WS-AUD-CONT-1.
+           MOVE WS-CAN-APRO TO WS-AUD-CONT-2.
+           MOVE WS-CAN-REPR TO WS-AUD-CONT-3.
+
+           OPEN EXTEND AUDITLOG.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+           WRITE REG-AUDITLOG FROM WS-REG-AUDITLOG.
+           CLOSE AUDITLOG.
+       070-FIN. EXIT.
+
        100-CERRAR-DOC.
-           CLOSE REP-NOTAS
-                 ALUMNOS.
+           CLOSE REP-NOTAS.
+           CLOSE REPROBADOS.
+           IF WS-SW-ALUMNOS-ABIERTO = "S"
+               CLOSE ALUMNOS
+           END-IF.
        100-FIN. EXIT.
