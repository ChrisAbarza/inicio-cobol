@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Mantencion (alta, cambio y baja) de ALUMNO.TXT contra
+      *           el registro REG-ALUMNOS de 41+24 = 65 caracteres
+      *           (NOMBRE 20 + RUT 9 + CURSO 10 + SECCION 2 = 41, mas la
+      *           tabla de hasta 8 evaluaciones de 3 digitos = 24)
+      *           compartido con NOTAS010. Acceso directo por RUT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                ALUMNO010.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SELALUMNO.
+           COPY SELPESOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDALUMNO.
+       FD  PESOS
+           RECORD CONTAINS 25 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+           COPY FDPESOS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ALUMNOS-STATUS      PIC X(02) VALUE SPACES.
+       01  WS-PESOS-STATUS        PIC X(02) VALUE SPACES.
+
+       01  WS-AREA-PESOS.
+           COPY WSPESOS.
+
+       01  WS-AREAS-A-USAR.
+           COPY WSALUMNO.
+
+       01  WS-OPCION               PIC 9(01) VALUE ZERO.
+       01  WS-SW-TERMINA           PIC X(03) VALUE SPACES.
+       01  WS-RUT-BUSCADO          PIC 9(09) VALUE ZERO.
+       01  WS-IDX                  PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           PERFORM 015-LEER-PESOS THRU 015-FIN.
+
+           OPEN I-O ALUMNOS.
+           IF WS-ALUMNOS-STATUS = "35"
+               CLOSE ALUMNOS
+               OPEN OUTPUT ALUMNOS
+               CLOSE ALUMNOS
+               OPEN I-O ALUMNOS
+           END-IF.
+
+           PERFORM 020-MOSTRAR-MENU THRU 020-FIN
+                   UNTIL WS-SW-TERMINA = "FIN".
+
+           CLOSE ALUMNOS.
+           GOBACK.
+
+       015-LEER-PESOS.
+           OPEN INPUT PESOS.
+           IF WS-PESOS-STATUS = "00"
+               READ PESOS INTO WS-REG-PESOS
+                   AT END
+                       PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+               END-READ
+               CLOSE PESOS
+           ELSE
+               PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+           END-IF.
+           IF WS-PESO-CANT NOT NUMERIC
+                   OR WS-PESO-CANT < 1 OR WS-PESO-CANT > 8
+               PERFORM 016-PESOS-DEFAULT THRU 016-FIN
+           END-IF.
+       015-FIN. EXIT.
+
+       016-PESOS-DEFAULT.
+           MOVE 4 TO WS-PESO-CANT.
+           MOVE 25 TO WS-PESO-TABLA (1).
+           MOVE 25 TO WS-PESO-TABLA (2).
+           MOVE 25 TO WS-PESO-TABLA (3).
+           MOVE 25 TO WS-PESO-TABLA (4).
+           MOVE ZERO TO WS-PESO-TABLA (5) WS-PESO-TABLA (6)
+                        WS-PESO-TABLA (7) WS-PESO-TABLA (8).
+       016-FIN. EXIT.
+
+       020-MOSTRAR-MENU.
+           DISPLAY "1. AGREGAR ALUMNO".
+           DISPLAY "2. MODIFICAR ALUMNO".
+           DISPLAY "3. ELIMINAR ALUMNO".
+           DISPLAY "4. SALIR".
+           DISPLAY "INGRESE OPCION:".
+           ACCEPT WS-OPCION.
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM 030-AGREGAR THRU 030-FIN
+               WHEN 2
+                   PERFORM 040-MODIFICAR THRU 040-FIN
+               WHEN 3
+                   PERFORM 050-ELIMINAR THRU 050-FIN
+               WHEN 4
+                   MOVE "FIN" TO WS-SW-TERMINA
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+       020-FIN. EXIT.
+
+       030-AGREGAR.
+           DISPLAY "INGRESAR RUT:"
+           ACCEPT WS-RUT-ALUM
+           DISPLAY "INGRESAR NOMBRE:"
+           ACCEPT WS-NOMBRE-ALUM
+           DISPLAY "INGRESAR CURSO:"
+           ACCEPT WS-CURSO-ALUM
+           DISPLAY "INGRESAR SECCION:"
+           ACCEPT WS-SECCION-ALUM.
+
+           MOVE ZERO TO WS-EVALUACIONES (1) WS-EVALUACIONES (2)
+                        WS-EVALUACIONES (3) WS-EVALUACIONES (4)
+                        WS-EVALUACIONES (5) WS-EVALUACIONES (6)
+                        WS-EVALUACIONES (7) WS-EVALUACIONES (8).
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PESO-CANT
+               DISPLAY "INGRESAR NOTA " WS-IDX ":"
+               ACCEPT WS-EVALUACIONES (WS-IDX)
+           END-PERFORM.
+
+           WRITE REG-ALUMNOS FROM WS-REG-ALUMNOS
+               INVALID KEY
+                   DISPLAY "RUT " WS-RUT-ALUM " YA EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "ALUMNO AGREGADO"
+           END-WRITE.
+       030-FIN. EXIT.
+
+       040-MODIFICAR.
+           DISPLAY "INGRESAR RUT A MODIFICAR:"
+           ACCEPT WS-RUT-BUSCADO.
+           MOVE WS-RUT-BUSCADO TO REG-RUT-ALUM.
+
+           READ ALUMNOS INTO WS-REG-ALUMNOS
+               INVALID KEY
+                   DISPLAY "RUT " WS-RUT-BUSCADO " NO EXISTE"
+               NOT INVALID KEY
+                   PERFORM 045-PIDE-DATOS-MODIFICA THRU 045-FIN
+           END-READ.
+       040-FIN. EXIT.
+
+       045-PIDE-DATOS-MODIFICA.
+           DISPLAY "NOMBRE ACTUAL: " WS-NOMBRE-ALUM
+           DISPLAY "INGRESAR NUEVO NOMBRE:"
+           ACCEPT WS-NOMBRE-ALUM
+           DISPLAY "CURSO ACTUAL: " WS-CURSO-ALUM
+           DISPLAY "INGRESAR NUEVO CURSO:"
+           ACCEPT WS-CURSO-ALUM
+           DISPLAY "SECCION ACTUAL: " WS-SECCION-ALUM
+           DISPLAY "INGRESAR NUEVA SECCION:"
+           ACCEPT WS-SECCION-ALUM
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PESO-CANT
+               DISPLAY "NOTA " WS-IDX " ACTUAL: "
+                       WS-EVALUACIONES (WS-IDX)
+               DISPLAY "INGRESAR NUEVA NOTA " WS-IDX ":"
+               ACCEPT WS-EVALUACIONES (WS-IDX)
+           END-PERFORM.
+
+           MOVE WS-RUT-BUSCADO TO WS-RUT-ALUM.
+           REWRITE REG-ALUMNOS FROM WS-REG-ALUMNOS
+               INVALID KEY
+                   DISPLAY "ERROR AL MODIFICAR RUT " WS-RUT-BUSCADO
+               NOT INVALID KEY
+                   DISPLAY "ALUMNO MODIFICADO"
+           END-REWRITE.
+       045-FIN. EXIT.
+
+       050-ELIMINAR.
+           DISPLAY "INGRESAR RUT A ELIMINAR:"
+           ACCEPT WS-RUT-BUSCADO.
+           MOVE WS-RUT-BUSCADO TO REG-RUT-ALUM.
+
+           DELETE ALUMNOS
+               INVALID KEY
+                   DISPLAY "RUT " WS-RUT-BUSCADO " NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "ALUMNO ELIMINADO"
+           END-DELETE.
+       050-FIN. EXIT.
