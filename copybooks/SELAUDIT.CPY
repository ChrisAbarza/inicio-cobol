@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Clausula SELECT de la bitacora de ejecucion, compartida por
+      * COMERCIO y NOTAS010.
+      ******************************************************************
+           SELECT AUDITLOG ASSIGN TO "G:\cobol\archivos\AUDITLOG.TXT"
+               FILE STATUS IS WS-AUD-STATUS.
