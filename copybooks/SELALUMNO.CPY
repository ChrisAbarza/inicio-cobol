@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Clausula SELECT de ALUMNOS, compartida por NOTAS010 y ALUMNO010
+      * para que ambos accedan al mismo archivo indexado por RUT.
+      * Clave alterna CURSO+SECCION permite a NOTAS010 recorrer el
+      * archivo agrupado por curso/seccion sin perder el acceso directo
+      * por RUT que necesita la mantencion.
+      ******************************************************************
+           SELECT ALUMNOS ASSIGN TO "G:\cobol\archivos\ALUMNO.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-RUT-ALUM
+               ALTERNATE RECORD KEY IS REG-CURSO-SECCION
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ALUMNOS-STATUS.
