@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Desglose de campos de REG-VENTAS (ver FDVENTA.CPY).
+      ******************************************************************
+       05  WS-VTA-NUMVENTA             PIC 9(05).
+       05  WS-VTA-NOMBRE               PIC X(25).
+       05  WS-VTA-PRECIO               PIC 9(06).
+       05  WS-VTA-FECHA                PIC 9(06).
