@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Registro de parametros de ponderacion (PESOS.TXT). Un unico
+      * registro indica cuantas evaluaciones estan en uso (1-8) y el
+      * peso porcentual de cada una (deben sumar 100). Leido por
+      * NOTAS010 y ALUMNO010 para reemplazar el promedio plano de
+      * exactamente cuatro notas por un promedio ponderado.
+      ******************************************************************
+       01  REG-PESOS.
+           05 REG-PESO-CANT           PIC 9(01).
+           05 REG-PESO-TABLA          PIC 9(03) OCCURS 8 TIMES.
