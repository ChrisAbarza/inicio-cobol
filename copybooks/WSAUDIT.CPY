@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Desglose de campos de REG-AUDITLOG (ver FDAUDIT.CPY).
+      ******************************************************************
+       05  WS-AUD-PROGRAMA             PIC X(08).
+       05  WS-AUD-FECHA                PIC 9(06).
+       05  WS-AUD-HORA                 PIC 9(08).
+       05  WS-AUD-CONT-1               PIC 9(05).
+       05  WS-AUD-CONT-2               PIC 9(05).
+       05  WS-AUD-CONT-3               PIC 9(05).
