@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Desglose de campos de REG-EXCVENTA (ver FDEXCVTA.CPY).
+      ******************************************************************
+       05  WS-EXC-NUMVENTA             PIC 9(05).
+       05  WS-EXC-NOMBRE               PIC X(25).
+       05  WS-EXC-PRECIO               PIC 9(06).
+       05  WS-EXC-FECHA                PIC 9(06).
+       05  WS-EXC-MOTIVO               PIC X(30).
