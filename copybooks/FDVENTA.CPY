@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Registro maestro de ventas (VENTAS.TXT).
+      * Usado por COMERCIO (graba) y VENTAS010 (lee e informa).
+      ******************************************************************
+       01  REG-VENTAS                 PIC X(42).
