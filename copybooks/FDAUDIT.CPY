@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Registro de bitacora de ejecucion (AUDITLOG.TXT), compartido
+      * por COMERCIO y NOTAS010. Un registro por corrida con el nombre
+      * del programa, fecha/hora (estilo ACCEPT FROM DATE/TIME) y hasta
+      * tres contadores cuyo significado depende del programa que
+      * escribe (p.ej. en NOTAS010: alumnos/aprobados/reprobados; en
+      * COMERCIO: ventas grabadas/rechazadas).
+      ******************************************************************
+       01  REG-AUDITLOG.
+           05 REG-AUD-PROGRAMA        PIC X(08).
+           05 REG-AUD-FECHA           PIC 9(06).
+           05 REG-AUD-HORA            PIC 9(08).
+           05 REG-AUD-CONT-1          PIC 9(05).
+           05 REG-AUD-CONT-2          PIC 9(05).
+           05 REG-AUD-CONT-3          PIC 9(05).
