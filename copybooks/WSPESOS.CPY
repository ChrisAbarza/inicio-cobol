@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Desglose de campos de REG-PESOS (ver FDPESOS.CPY).
+      ******************************************************************
+       05  WS-REG-PESOS.
+           10 WS-PESO-CANT            PIC 9(01).
+           10 WS-PESO-TABLA           PIC 9(03) OCCURS 8 TIMES.
