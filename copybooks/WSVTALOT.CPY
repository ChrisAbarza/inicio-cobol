@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Desglose de campos de REG-VTALOTE (ver FDVTALOT.CPY).
+      ******************************************************************
+       05  WS-VTL-NOMBRE                PIC X(25).
+       05  WS-VTL-PRECIO                PIC 9(06).
+       05  WS-VTL-NUMVENTA              PIC 9(05).
