@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Desglose de campos de REG-ALUMNOS (ver FDALUMNO.CPY).
+      * WS-NOMBRE-ALUM(20) WS-RUT-ALUM(9) WS-CURSO-ALUM(10)
+      * WS-SECCION-ALUM(2) WS-EVALUACIONES OCCURS 8 (3 c/u) = 65 chars.
+      ******************************************************************
+       05  WS-REG-ALUMNOS.
+           10 WS-NOMBRE-ALUM  PIC X(20).
+           10 WS-RUT-ALUM     PIC 9(09).
+           10 WS-CURSO-ALUM   PIC X(10).
+           10 WS-SECCION-ALUM PIC X(02).
+           10 WS-EVALUACIONES PIC 9(03) OCCURS 8 TIMES.
