@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Desglose de campos de REG-CHKNOTAS (ver FDCHKNOT.CPY).
+      ******************************************************************
+       05  WS-REG-CHKNOTAS.
+           10 WS-CK-RUT                PIC 9(09).
+           10 WS-CK-CURSO-ANT          PIC X(10).
+           10 WS-CK-SECCION-ANT        PIC X(02).
+           10 WS-CK-PRIMERA-SECCION    PIC X(01).
+           10 WS-CK-CAN-ALUMNOS        PIC 9(03).
+           10 WS-CK-CAN-APRO           PIC 9(03).
+           10 WS-CK-CAN-REPR           PIC 9(03).
+           10 WS-CK-SUM-PROM           PIC 9(04)V9.
+           10 WS-CK-CAN-ALUMNOS-SEC    PIC 9(03).
+           10 WS-CK-CAN-APRO-SEC       PIC 9(03).
+           10 WS-CK-CAN-REPR-SEC       PIC 9(03).
+           10 WS-CK-SUM-PROM-SEC       PIC 9(04)V9.
