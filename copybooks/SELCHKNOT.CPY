@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Clausula SELECT del checkpoint de NOTAS010.
+      ******************************************************************
+           SELECT CHKNOTAS ASSIGN TO "G:\cobol\archivos\CHKNOTAS.TXT"
+               FILE STATUS IS WS-CHKNOTAS-STATUS.
