@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Registro de checkpoint de NOTAS010 (CHKNOTAS.TXT). Un unico
+      * registro con el RUT del ultimo alumno impreso y los totales
+      * acumulados hasta ese punto, para que un reinicio continue el
+      * informe en vez de reimprimir todo ALUMNO.TXT desde el alumno 1.
+      * REG-CK-RUT = ZERO significa "sin checkpoint pendiente".
+      ******************************************************************
+       01  REG-CHKNOTAS.
+           05 REG-CK-RUT               PIC 9(09).
+           05 REG-CK-CURSO-ANT         PIC X(10).
+           05 REG-CK-SECCION-ANT       PIC X(02).
+           05 REG-CK-PRIMERA-SECCION   PIC X(01).
+           05 REG-CK-CAN-ALUMNOS       PIC 9(03).
+           05 REG-CK-CAN-APRO          PIC 9(03).
+           05 REG-CK-CAN-REPR          PIC 9(03).
+           05 REG-CK-SUM-PROM          PIC 9(04)V9.
+           05 REG-CK-CAN-ALUMNOS-SEC   PIC 9(03).
+           05 REG-CK-CAN-APRO-SEC      PIC 9(03).
+           05 REG-CK-CAN-REPR-SEC      PIC 9(03).
+           05 REG-CK-SUM-PROM-SEC      PIC 9(04)V9.
