@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Registro de ventas rechazadas (EXCVENTA.TXT). Guarda la venta
+      * que no paso la validacion de 018-VALIDA-DATOS en COMERCIO junto
+      * con el motivo del rechazo, para seguimiento posterior.
+      ******************************************************************
+       01  REG-EXCVENTA.
+           05 REG-EXC-NUMVENTA        PIC 9(05).
+           05 REG-EXC-NOMBRE          PIC X(25).
+           05 REG-EXC-PRECIO          PIC 9(06).
+           05 REG-EXC-FECHA           PIC 9(06).
+           05 REG-EXC-MOTIVO          PIC X(30).
