@@ -0,0 +1,4 @@
+      ******************************************************************
+      * Desglose de campos de REG-CTLVENTA (ver FDCTLVTA.CPY).
+      ******************************************************************
+       05  WS-CTL-ULTIMO-NUM           PIC 9(05).
