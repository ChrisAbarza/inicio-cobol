@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Registro de alumnos (ALUMNO.TXT), indexado por RUT (clave
+      * primaria, usada por ALUMNO010 para alta/baja/cambio) con clave
+      * alterna CURSO+SECCION (con duplicados) para que NOTAS010 pueda
+      * recorrer el archivo agrupado por curso/seccion.
+      * Compartido entre NOTAS010 (lee) y ALUMNO010 (mantiene).
+      * Las evaluaciones son una tabla de hasta 8 notas; la cantidad
+      * realmente en uso y su ponderacion vienen de PESOS.TXT (ver
+      * FDPESOS.CPY) en lugar de venir fijas en el registro.
+      ******************************************************************
+       01  REG-ALUMNOS.
+           05 REG-NOMBRE-ALUM          PIC X(20).
+           05 REG-RUT-ALUM             PIC 9(09).
+           05 REG-CURSO-SECCION.
+               10 REG-CURSO-ALUM       PIC X(10).
+               10 REG-SECCION-ALUM     PIC X(02).
+           05 REG-EVALUACIONES         PIC 9(03) OCCURS 8 TIMES.
