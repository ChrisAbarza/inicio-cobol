@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Clausula SELECT de PESOS, compartida por NOTAS010 y ALUMNO010.
+      * Archivo secuencial de un solo registro con la cantidad de
+      * evaluaciones en uso y su ponderacion porcentual.
+      ******************************************************************
+           SELECT PESOS ASSIGN TO "G:\cobol\archivos\PESOS.TXT"
+               FILE STATUS IS WS-PESOS-STATUS.
