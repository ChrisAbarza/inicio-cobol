@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Registro de control de correlativo de ventas (CTLVENTA.TXT).
+      * Contiene unicamente el ultimo numero de venta asignado.
+      ******************************************************************
+       01  REG-CTLVENTA                PIC X(05).
