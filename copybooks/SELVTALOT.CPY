@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Clausula SELECT del lote de ventas no interactivo, usado por
+      * COMERCIO cuando se ejecuta como paso de un proceso batch.
+      ******************************************************************
+           SELECT VTALOTE ASSIGN TO "G:\cobol\archivos\VTALOTE.TXT"
+               FILE STATUS IS WS-VTL-STATUS.
