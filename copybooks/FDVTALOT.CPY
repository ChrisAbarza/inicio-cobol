@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Registro del lote de ventas no interactivo (VTALOTE.TXT),
+      * leido por COMERCIO cuando existe para permitir su uso como
+      * paso de un proceso batch (ver BATCH010).
+      ******************************************************************
+       01  REG-VTALOTE                 PIC X(36).
