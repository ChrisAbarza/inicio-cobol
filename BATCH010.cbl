@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Encadena COMERCIO y NOTAS010 en un solo lote, revisando
+      *          el codigo de condicion de cada uno, y deja un resumen
+      *          de control de una pagina.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                BATCH010.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHSUM ASSIGN TO "G:\cobol\archivos\BATCHSUM.TXT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCHSUM
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-BATCHSUM               PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-8                 PIC 9(06).
+       01  WS-HORA-INICIO             PIC 9(08).
+       01  WS-HORA-FIN-COM            PIC 9(08).
+       01  WS-HORA-FIN-NOTAS          PIC 9(08).
+       01  WS-RC-COMERCIO             PIC 9(03) VALUES ZERO.
+       01  WS-RC-NOTAS010             PIC 9(03) VALUES ZERO.
+       01  WS-RC-FINAL                PIC 9(03) VALUES ZERO.
+       01  WS-RESULTADO-COMERCIO      PIC X(10) VALUES SPACES.
+       01  WS-RESULTADO-NOTAS010      PIC X(10) VALUES SPACES.
+
+       01  WS-GUIONES.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(58)     VALUE ALL "-".
+           05 FILLER                  PIC X(01).
+
+       01  WS-TIT-BATCH.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(32)
+                         VALUE "RESUMEN DE CONTROL LOTE BATCH010".
+           05 FILLER                  PIC X(27).
+
+       01  WS-TIT-FECHA.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(09)     VALUE "FECHA  : ".
+           05 WS-TIT-FE-DD             PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE "/".
+           05 WS-TIT-FE-MM             PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE "/".
+           05 WS-TIT-FE-AA             PIC 9(02).
+           05 FILLER                  PIC X(42).
+
+       01  WS-TIT-HORA-INICIO.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(20)
+                                VALUE "HORA DE INICIO     :".
+           05 WS-TIT-HI-HH             PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE ":".
+           05 WS-TIT-HI-MM             PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE ":".
+           05 WS-TIT-HI-SS             PIC 9(02).
+           05 FILLER                  PIC X(31).
+
+       01  WS-DET-PROGRAMA.
+           05 FILLER                  PIC X(01).
+           05 WS-DET-NOMBRE-PROG       PIC X(10).
+           05 FILLER                  PIC X(02).
+           05 FILLER                  PIC X(08)     VALUE "HORA FIN".
+           05 FILLER                  PIC X(01)     VALUE ":".
+           05 WS-DET-HH                PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE ":".
+           05 WS-DET-MM                PIC 9(02).
+           05 FILLER                  PIC X(01)     VALUE ":".
+           05 WS-DET-SS                PIC 9(02).
+           05 FILLER                  PIC X(02).
+           05 FILLER                  PIC X(03)     VALUE "RC=".
+           05 WS-DET-RC                PIC ZZ9.
+           05 FILLER                  PIC X(02).
+           05 WS-DET-RESULTADO         PIC X(10).
+           05 FILLER                  PIC X(10).
+
+       01  WS-TIT-FIN.
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(20)
+                                VALUE "LOTE FINALIZADO".
+           05 FILLER                  PIC X(39).
+
+       PROCEDURE DIVISION.
+       010-INICIO.
+           ACCEPT WS-FECHA-8 FROM DATE.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+
+           PERFORM 020-EJECUTA-COMERCIO THRU 020-FIN.
+           IF WS-RC-COMERCIO < 8
+               PERFORM 030-EJECUTA-NOTAS010 THRU 030-FIN
+           ELSE
+               MOVE "OMITIDO" TO WS-RESULTADO-NOTAS010
+               MOVE ZERO TO WS-HORA-FIN-NOTAS
+           END-IF.
+           PERFORM 040-CALCULAR-RC THRU 040-FIN.
+           PERFORM 050-ESCRIBIR-RESUMEN THRU 050-FIN.
+           MOVE WS-RC-FINAL TO RETURN-CODE.
+           GOBACK.
+
+       020-EJECUTA-COMERCIO.
+           MOVE ZERO TO RETURN-CODE.
+           CALL "COMERCIO".
+           MOVE RETURN-CODE TO WS-RC-COMERCIO.
+           ACCEPT WS-HORA-FIN-COM FROM TIME.
+           IF WS-RC-COMERCIO = ZERO
+               MOVE "OK"        TO WS-RESULTADO-COMERCIO
+           ELSE
+               MOVE "RECHAZADO" TO WS-RESULTADO-COMERCIO
+           END-IF.
+       020-FIN. EXIT.
+
+       030-EJECUTA-NOTAS010.
+           MOVE ZERO TO RETURN-CODE.
+           CALL "NOTAS010".
+           MOVE RETURN-CODE TO WS-RC-NOTAS010.
+           ACCEPT WS-HORA-FIN-NOTAS FROM TIME.
+           IF WS-RC-NOTAS010 = ZERO
+               MOVE "OK"        TO WS-RESULTADO-NOTAS010
+           ELSE
+               MOVE "ERROR"     TO WS-RESULTADO-NOTAS010
+           END-IF.
+       030-FIN. EXIT.
+
+       040-CALCULAR-RC.
+           IF WS-RC-COMERCIO > WS-RC-NOTAS010
+               MOVE WS-RC-COMERCIO TO WS-RC-FINAL
+           ELSE
+               MOVE WS-RC-NOTAS010 TO WS-RC-FINAL
+           END-IF.
+       040-FIN. EXIT.
+
+       050-ESCRIBIR-RESUMEN.
+           OPEN OUTPUT BATCHSUM.
+
+           MOVE WS-FECHA-8 (5:2) TO WS-TIT-FE-DD.
+           MOVE WS-FECHA-8 (3:2) TO WS-TIT-FE-MM.
+           MOVE WS-FECHA-8 (1:2) TO WS-TIT-FE-AA.
+
+           MOVE WS-HORA-INICIO (1:2) TO WS-TIT-HI-HH.
+           MOVE WS-HORA-INICIO (3:2) TO WS-TIT-HI-MM.
+           MOVE WS-HORA-INICIO (5:2) TO WS-TIT-HI-SS.
+
+           WRITE REG-BATCHSUM FROM WS-GUIONES AFTER ADVANCING PAGE
+           WRITE REG-BATCHSUM FROM WS-TIT-BATCH AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-GUIONES AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-TIT-FECHA AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-TIT-HORA-INICIO AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-GUIONES AFTER ADVANCING 1.
+
+           MOVE "COMERCIO"   TO WS-DET-NOMBRE-PROG.
+           MOVE WS-HORA-FIN-COM (1:2) TO WS-DET-HH.
+           MOVE WS-HORA-FIN-COM (3:2) TO WS-DET-MM.
+           MOVE WS-HORA-FIN-COM (5:2) TO WS-DET-SS.
+           MOVE WS-RC-COMERCIO TO WS-DET-RC.
+           MOVE WS-RESULTADO-COMERCIO TO WS-DET-RESULTADO.
+           WRITE REG-BATCHSUM FROM WS-DET-PROGRAMA AFTER ADVANCING 1.
+
+           MOVE "NOTAS010"   TO WS-DET-NOMBRE-PROG.
+           MOVE WS-HORA-FIN-NOTAS (1:2) TO WS-DET-HH.
+           MOVE WS-HORA-FIN-NOTAS (3:2) TO WS-DET-MM.
+           MOVE WS-HORA-FIN-NOTAS (5:2) TO WS-DET-SS.
+           MOVE WS-RC-NOTAS010 TO WS-DET-RC.
+           MOVE WS-RESULTADO-NOTAS010 TO WS-DET-RESULTADO.
+           WRITE REG-BATCHSUM FROM WS-DET-PROGRAMA AFTER ADVANCING 1.
+
+           WRITE REG-BATCHSUM FROM WS-GUIONES AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-TIT-FIN AFTER ADVANCING 1
+           WRITE REG-BATCHSUM FROM WS-GUIONES AFTER ADVANCING 1.
+
+           CLOSE BATCHSUM.
+       050-FIN. EXIT.
